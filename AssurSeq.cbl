@@ -1,9 +1,10 @@
       *    *************************************************************
       *    PROGRAMME ASSURSEQ
-      *    Ce programme lit un fichier séquentiel 'assurances.dat',
-      *    et affiche spécifiquement les enregistrements 3 et 7. Après
-      *    avoir traité ces enregistrements, le programme indique la
-      *    fin de la lecture du fichier et termine son exécution.
+      *    Ce programme lit le fichier séquentiel 'assurances.dat' et
+      *    produit un état détaillé (image imprimante) de tous les
+      *    enregistrements ASSUR-REC lus, avec entêtes de page, saut
+      *    de page toutes les WS-LIGNES-PAR-PAGE lignes, et une ligne
+      *    de total en fin d'état.
       *    *************************************************************
 
        IDENTIFICATION DIVISION.
@@ -16,91 +17,596 @@
            SELECT FICHIER-ASSUR ASSIGN TO 'assurances.dat'
                ORGANIZATION IS LINE SEQUENTIAL
 
-      *    Ici, 'STATUS IS WS-FILE-STATUS' sert à enregistrer 
+      *    Ici, 'STATUS IS WS-FILE-STATUS' sert à enregistrer
       *    le code de statut de chaque opération sur le fichier.
                STATUS IS WS-FILE-STATUS.
 
+      *    Etat détaillé imprimable, un enregistrement par ligne.
+           SELECT FICHIER-ETAT ASSIGN TO 'assur-detail.lst'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-ETAT-STATUS.
+
+      *    Enregistrements rejetés par le contrôle de validité,
+      *    avec le motif du rejet.
+           SELECT FICHIER-REJETS ASSIGN TO 'assur-rejets.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-REJETS-STATUS.
+
+      *    Etat récapitulatif des totaux par devise et par statut.
+           SELECT FICHIER-RESUME ASSIGN TO 'assur-resume.lst'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-RESUME-STATUS.
+
+      *    Fichier de reprise : dernier ASSUR-ID traité avec succès
+      *    et nombre d'enregistrements lus à cet instant, pour
+      *    permettre à une exécution interrompue de repartir sans
+      *    retraiter les enregistrements déjà traités.
+           SELECT FICHIER-CKPT ASSIGN TO 'assur-checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-CKPT-STATUS.
+
+      *    Historique des exécutions (audit), une ligne ajoutée à
+      *    chaque exécution du programme.
+           SELECT FICHIER-HISTO ASSIGN TO 'assur-historique.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-HISTO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FICHIER-ASSUR.
 
-      *     Définition de la structure d'un enregistrement 
+      *     Définition de la structure d'un enregistrement
       *    du fichier assurances.
-       01  ASSUR-REC.
-           05  ASSUR-ID           PIC X(8).
-           05  FILLER             PIC X(1).
-           05  ASSUR-NOM          PIC X(14).
-           05  FILLER             PIC X(1).
-           05  ASSUR-DESC         PIC X(14).
-           05  FILLER             PIC X(1).
-           05  ASSUR-TYPE         PIC X(41).
-           05  FILLER             PIC X(1).
-           05  ASSUR-STATUT       PIC X(8).
-           05  FILLER             PIC X(1).
-           05  ASSUR-DATE-DEB     PIC X(8).
-           05  FILLER             PIC X(1).
-           05  ASSUR-DATE-FIN     PIC X(8).
-           05  FILLER             PIC X(1).
-           05  ASSUR-MONTANT      PIC X(9).
-           05  FILLER             PIC X(1).
-           05  ASSUR-DEVISE       PIC X(3).
+           COPY ASSUREC.
+
+       FD  FICHIER-ETAT.
+       01  LIGNE-ETAT             PIC X(132).
+
+       FD  FICHIER-REJETS.
+       01  LIGNE-REJET            PIC X(160).
+
+       FD  FICHIER-RESUME.
+       01  LIGNE-RESUME           PIC X(132).
+
+       FD  FICHIER-CKPT.
+       01  CKPT-REC.
+           05  CKPT-REC-COUNT      PIC 9(4).
+           05  FILLER              PIC X(1).
+           05  CKPT-LAST-ID        PIC X(8).
+           05  FILLER              PIC X(1).
+           05  CKPT-REJ-COUNT      PIC 9(4).
+           05  FILLER              PIC X(1).
+           05  CKPT-PAGE-COUNT     PIC 9(4).
+           05  FILLER              PIC X(1).
+           05  CKPT-LIGNE-COUNT    PIC 9(2).
+
+       FD  FICHIER-HISTO.
+       01  LIGNE-HISTO             PIC X(132).
 
        WORKING-STORAGE SECTION.
 
       *    Variable pour stocker le code de statut de l'opération
       *    de fichier.
        01  WS-FILE-STATUS        PIC XX.
+       01  WS-ETAT-STATUS        PIC XX.
+       01  WS-REJETS-STATUS      PIC XX.
+       01  WS-RESUME-STATUS      PIC XX.
+       01  WS-CKPT-STATUS        PIC XX.
+       01  WS-HISTO-STATUS       PIC XX.
+
+      *    Zones de l'enregistrement d'historique (audit), alimentées
+      *    à partir de la date/heure système en fin de traitement.
+       01  WS-HISTO-DATE-HEURE.
+           05  WS-HISTO-AAAAMMJJ PIC 9(8).
+           05  WS-HISTO-HHMMSS   PIC 9(6).
+       01  WS-NOM-FICHIER-ENTREE PIC X(15) VALUE "ASSURANCES.DAT".
 
       *    Compteur pour suivre le nombre d'enregistrements lus.
        01  WS-REC-COUNT          PIC 9(4) VALUE 0.
 
+      *    Compteur des enregistrements rejetés par la validation.
+       01  WS-REJ-COUNT          PIC 9(4) VALUE 0.
+
+      *    Zone de contrôle de validité d'un enregistrement.
+       01  WS-REC-VALIDE         PIC X(1).
+           88  REC-EST-VALIDE    VALUE 'O'.
+           88  REC-EST-INVALIDE  VALUE 'N'.
+
+       01  WS-MOTIF-REJET        PIC X(30).
+
+      *    Montant de l'enregistrement courant, et son équivalent
+      *    converti en devise de base (EUR), pour les cumuls du
+      *    résumé par devise, par statut, et de portefeuille.
+       01  WS-MONTANT-NUM        PIC 9(7)V99 VALUE 0.
+       01  WS-MONTANT-EUR        PIC 9(9)V99 VALUE 0.
+       01  WS-MONTANT-EDIT       PIC ZZZZZZ9.99.
+
+      *    Table des taux de change vers la devise de base (EUR),
+      *    alimentée dans 0100-INITIALISER-TABLES-RESUME.
+       COPY TAUXDEV.
+
+      *    Cumuls par devise, alimentés pour chaque enregistrement
+      *    valide et imprimés en résumé de fin de traitement.
+       01  WS-TABLE-DEVISES.
+           05  WS-DEVISE-ENTRY OCCURS 3 TIMES INDEXED BY WS-DEV-IDX.
+               10  WS-DEV-CODE       PIC X(3).
+               10  WS-DEV-NB         PIC 9(4) VALUE 0.
+               10  WS-DEV-MONTANT    PIC 9(9)V99 VALUE 0.
+
+      *    Cumuls par statut, alimentés pour chaque enregistrement
+      *    valide et imprimés en résumé de fin de traitement.
+       01  WS-TABLE-STATUTS.
+           05  WS-STATUT-ENTRY OCCURS 5 TIMES INDEXED BY WS-STA-IDX.
+               10  WS-STA-CODE       PIC X(8).
+               10  WS-STA-NB         PIC 9(4) VALUE 0.
+               10  WS-STA-MONTANT    PIC 9(9)V99 VALUE 0.
+
+      *    Cumul du portefeuille entier, converti en devise de base
+      *    (EUR), tous contrats valides confondus.
+       01  WS-TOTAL-EUR           PIC 9(11)V99 VALUE 0.
+
+       01  WS-DEV-NB-EDIT         PIC ZZZ9.
+       01  WS-DEV-MONTANT-EDIT   PIC ZZZZZZZ9.99.
+       01  WS-STA-NB-EDIT         PIC ZZZ9.
+       01  WS-STA-MONTANT-EDIT   PIC ZZZZZZZ9.99.
+       01  WS-TOTAL-EUR-EDIT     PIC ZZZZZZZZZ9.99.
+
+      *    Pagination de l'état détaillé.
+       01  WS-LIGNES-PAR-PAGE    PIC 9(2) VALUE 50.
+       01  WS-LIGNE-COUNT        PIC 9(2) VALUE 0.
+       01  WS-PAGE-COUNT         PIC 9(4) VALUE 0.
+
+      *    Lignes imprimables de l'état.
+       01  WS-LIGNE-ENTETE-1     PIC X(132).
+       01  WS-LIGNE-ENTETE-2     PIC X(132).
+       01  WS-LIGNE-VIDE         PIC X(132) VALUE SPACES.
+       01  WS-LIGNE-TOTAL        PIC X(132).
+
+       01  WS-PAGE-EDIT          PIC ZZZ9.
+       01  WS-TOTAL-EDIT         PIC ZZZ9.
+       01  WS-REJ-EDIT           PIC ZZZ9.
+
+      *    Reprise sur incident : fréquence d'écriture du
+      *    checkpoint (tous les N enregistrements) et zones
+      *    décrivant le point de reprise trouvé au démarrage.
+       01  WS-CKPT-INTERVALLE    PIC 9(4) VALUE 100.
+       01  WS-REPRISE-FLAG       PIC X(1) VALUE 'N'.
+           88  REPRISE-ACTIVE    VALUE 'O'.
+           88  REPRISE-INACTIVE  VALUE 'N'.
+       01  WS-REPRISE-COUNT      PIC 9(4) VALUE 0.
+       01  WS-REPRISE-ID         PIC X(8) VALUE SPACES.
+       01  WS-REPRISE-REJ-COUNT  PIC 9(4) VALUE 0.
+       01  WS-REPRISE-PAGE-COUNT PIC 9(4) VALUE 0.
+       01  WS-REPRISE-LIGNE-COUNT PIC 9(2) VALUE 0.
+
        PROCEDURE DIVISION.
 
-      *    Ouverture du fichier pour lecture.
+       0000-DEBUT.
+           PERFORM 0100-INITIALISER-TABLES-RESUME
+           PERFORM 0200-LIRE-CHECKPOINT
+
            OPEN INPUT FICHIER-ASSUR.
-            
-      *    Boucle jusqu'à la fin du fichier, indiquée par le code '10'.
+
+           IF REPRISE-ACTIVE
+               PERFORM 0300-REPOSITIONNER-REPRISE
+
+               OPEN EXTEND FICHIER-ETAT
+               IF WS-ETAT-STATUS NOT = '00'
+                   OPEN OUTPUT FICHIER-ETAT
+               END-IF
+
+               OPEN EXTEND FICHIER-REJETS
+               IF WS-REJETS-STATUS NOT = '00'
+                   OPEN OUTPUT FICHIER-REJETS
+               END-IF
+           ELSE
+               OPEN OUTPUT FICHIER-ETAT
+               OPEN OUTPUT FICHIER-REJETS
+           END-IF
+
+           OPEN OUTPUT FICHIER-RESUME.
+
+           PERFORM 1000-TRAITER-FICHIER
+               UNTIL WS-FILE-STATUS = '10'.
+
+           PERFORM 9000-IMPRIMER-TOTAL.
+           PERFORM 9100-IMPRIMER-RESUME.
+
+      *    Fermeture des fichiers après traitement.
+           CLOSE FICHIER-ASSUR.
+           CLOSE FICHIER-ETAT.
+           CLOSE FICHIER-REJETS.
+           CLOSE FICHIER-RESUME.
+
+      *    Traitement complet et normal : le point de reprise
+      *    n'est plus utile, on vide le fichier de checkpoint.
+           PERFORM 8100-SUPPRIMER-CHECKPOINT
+
+      *    Historique des exécutions : une ligne ajoutée à chaque
+      *    lancement, quel que soit le résultat du traitement.
+           PERFORM 9200-ECRIRE-HISTORIQUE
+
+      *    Message indiquant la fin du traitement.
+           DISPLAY "FIN DE TRAITEMENT DES ENREGISTREMENTS."
+
+           STOP RUN.
+
+       0200-LIRE-CHECKPOINT.
+           OPEN INPUT FICHIER-CKPT
+
+           IF WS-CKPT-STATUS = '00'
+               READ FICHIER-CKPT INTO CKPT-REC
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-REC-COUNT TO WS-REPRISE-COUNT
+                       MOVE CKPT-LAST-ID TO WS-REPRISE-ID
+                       MOVE CKPT-REJ-COUNT TO WS-REPRISE-REJ-COUNT
+                       MOVE CKPT-PAGE-COUNT TO WS-REPRISE-PAGE-COUNT
+                       MOVE CKPT-LIGNE-COUNT TO WS-REPRISE-LIGNE-COUNT
+                       SET REPRISE-ACTIVE TO TRUE
+               END-READ
+               CLOSE FICHIER-CKPT
+           END-IF.
+
+      *    Repositionne la lecture sur le point de reprise en comptant
+      *    les enregistrements physiques (WS-REC-COUNT) plutôt qu'en
+      *    recherchant le premier ASSUR-ID égal à WS-REPRISE-ID : req
+      *    009 établit que ASSUR-ID peut avoir des doublons, donc une
+      *    recherche par ID risquerait de s'arrêter sur une occurrence
+      *    antérieure à celle réellement traitée au moment du
+      *    checkpoint.
+       0300-REPOSITIONNER-REPRISE.
+           DISPLAY "REPRISE APRES LE CONTRAT: " WS-REPRISE-ID
+           DISPLAY "REPOSITIONNEMENT SUR L'ENREGISTREMENT PHYSIQUE NO: "
+                   WS-REPRISE-COUNT
+
+           MOVE 0 TO WS-REC-COUNT
            PERFORM UNTIL WS-FILE-STATUS = '10'
-               
+                      OR WS-REC-COUNT >= WS-REPRISE-COUNT
                READ FICHIER-ASSUR INTO ASSUR-REC
-
-      *    Si fin de fichier, mettre à jour le code de statut.
                    AT END
                        MOVE '10' TO WS-FILE-STATUS
-                       
                    NOT AT END
-              
-      *    Incrémenter le compteur d'enregistrements.
                        ADD 1 TO WS-REC-COUNT
-                       
-                       EVALUATE TRUE
-
-      *    Traitement spécifique pour les enregistrements 3 et 7.
-                           WHEN WS-REC-COUNT = 3 OR WS-REC-COUNT = 7
-                               
-                               DISPLAY "ID: ", ASSUR-ID,
-                                       " NOM: ", ASSUR-NOM,
-                                       " DESCRIPTION: ", ASSUR-DESC,
-                                       " TYPE: ", ASSUR-TYPE,
-                                       " STATUT: ", ASSUR-STATUT,
-                                       " DATE DEBUT: ", ASSUR-DATE-DEB,
-                                       " DATE FIN: ", ASSUR-DATE-FIN,
-                                       " MONTANT: ", ASSUR-MONTANT,
-                                       " DEVISE: ", ASSUR-DEVISE
-                           
-      *    Pour tous les autres enregistrements, ne rien faire.
-                           WHEN OTHER
-                               CONTINUE
-                       END-EVALUATE
                END-READ
+           END-PERFORM
 
-      *    Fin de la boucle de lecture.
-           END-PERFORM.
-           
-      *    Fermeture du fichier après traitement.
-           CLOSE FICHIER-ASSUR.
+           IF WS-FILE-STATUS = '10'
+               DISPLAY "REPRISE IMPOSSIBLE - ASSURANCES.DAT NE "
+                       "CONTIENT QUE " WS-REC-COUNT
+                       " ENREGISTREMENT(S), LE POINT DE REPRISE EN "
+                       "ATTENDAIT " WS-REPRISE-COUNT
+               DISPLAY "LE CHECKPOINT NE CORRESPOND PAS A "
+                       "ASSURANCES.DAT - TRAITEMENT ABANDONNE"
+               PERFORM 9200-ECRIRE-HISTORIQUE
+               CLOSE FICHIER-ASSUR
+               STOP RUN
+           END-IF
 
-      *    Message indiquant la fin du traitement.
-           DISPLAY "FIN DE TRAITEMENT DES ENREGISTREMENTS."
-           
-       STOP RUN.
+           IF ASSUR-ID NOT = WS-REPRISE-ID
+               DISPLAY "REPRISE IMPOSSIBLE - L'ID AU POINT DE REPRISE "
+                       "NE CORRESPOND PAS (TROUVE: " ASSUR-ID
+                       " ATTENDU: " WS-REPRISE-ID ")"
+               DISPLAY "LE CHECKPOINT NE CORRESPOND PAS A "
+                       "ASSURANCES.DAT - TRAITEMENT ABANDONNE"
+               PERFORM 9200-ECRIRE-HISTORIQUE
+               CLOSE FICHIER-ASSUR
+               STOP RUN
+           END-IF
+
+           MOVE WS-REPRISE-REJ-COUNT TO WS-REJ-COUNT
+           MOVE WS-REPRISE-PAGE-COUNT TO WS-PAGE-COUNT
+           MOVE WS-REPRISE-LIGNE-COUNT TO WS-LIGNE-COUNT.
+
+       0100-INITIALISER-TABLES-RESUME.
+           MOVE 'EUR' TO WS-DEV-CODE(1)
+           MOVE 'USD' TO WS-DEV-CODE(2)
+           MOVE 'GBP' TO WS-DEV-CODE(3)
+
+           MOVE 'ACTIF'    TO WS-STA-CODE(1)
+           MOVE 'RESILIE'  TO WS-STA-CODE(2)
+           MOVE 'SUSPENDU' TO WS-STA-CODE(3)
+           MOVE 'EXPIRE'   TO WS-STA-CODE(4)
+           MOVE 'ATTENTE'  TO WS-STA-CODE(5)
+
+           MOVE 'EUR' TO WS-TAUX-DEVISE(1)
+           MOVE 1.000000 TO WS-TAUX-VALEUR(1)
+           MOVE 'USD' TO WS-TAUX-DEVISE(2)
+           MOVE 0.920000 TO WS-TAUX-VALEUR(2)
+           MOVE 'GBP' TO WS-TAUX-DEVISE(3)
+           MOVE 1.170000 TO WS-TAUX-VALEUR(3).
+
+       1000-TRAITER-FICHIER.
+           READ FICHIER-ASSUR INTO ASSUR-REC
+
+      *    Si fin de fichier, mettre à jour le code de statut.
+               AT END
+                   MOVE '10' TO WS-FILE-STATUS
+
+               NOT AT END
+      *    Incrémenter le compteur d'enregistrements.
+                   ADD 1 TO WS-REC-COUNT
+
+                   PERFORM 1500-VALIDER-ENREGISTREMENT
+
+                   IF REC-EST-VALIDE
+                       IF WS-LIGNE-COUNT = 0
+                          OR WS-LIGNE-COUNT >= WS-LIGNES-PAR-PAGE
+                           PERFORM 2000-IMPRIMER-ENTETE
+                       END-IF
+
+                       PERFORM 2100-IMPRIMER-DETAIL
+                       PERFORM 1700-ACCUMULER-RESUME
+                   ELSE
+                       PERFORM 1600-ECRIRE-REJET
+                   END-IF
+
+                   IF FUNCTION MOD(WS-REC-COUNT, WS-CKPT-INTERVALLE) = 0
+                       PERFORM 8000-ECRIRE-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       1500-VALIDER-ENREGISTREMENT.
+           SET REC-EST-VALIDE TO TRUE
+           MOVE SPACES TO WS-MOTIF-REJET
+
+           EVALUATE TRUE
+               WHEN ASSUR-MONTANT NOT NUMERIC
+                   SET REC-EST-INVALIDE TO TRUE
+                   MOVE "MONTANT NON NUMERIQUE" TO WS-MOTIF-REJET
+
+               WHEN ASSUR-DEVISE NOT = "EUR" AND
+                    ASSUR-DEVISE NOT = "USD" AND
+                    ASSUR-DEVISE NOT = "GBP"
+                   SET REC-EST-INVALIDE TO TRUE
+                   MOVE "DEVISE INCONNUE" TO WS-MOTIF-REJET
+
+               WHEN ASSUR-DATE-FIN < ASSUR-DATE-DEB
+                   SET REC-EST-INVALIDE TO TRUE
+                   MOVE "DATE FIN ANTERIEURE A DATE DEBUT"
+                       TO WS-MOTIF-REJET
+
+               WHEN ASSUR-STATUT NOT = "ACTIF"    AND
+                    ASSUR-STATUT NOT = "RESILIE"  AND
+                    ASSUR-STATUT NOT = "SUSPENDU" AND
+                    ASSUR-STATUT NOT = "EXPIRE"   AND
+                    ASSUR-STATUT NOT = "ATTENTE"
+                   SET REC-EST-INVALIDE TO TRUE
+                   MOVE "STATUT INCONNU" TO WS-MOTIF-REJET
+
+               WHEN OTHER
+                   SET REC-EST-VALIDE TO TRUE
+           END-EVALUATE.
+
+       1600-ECRIRE-REJET.
+           ADD 1 TO WS-REJ-COUNT
+
+           IF ASSUR-MONTANT NOT NUMERIC
+               MOVE ZEROS TO WS-MONTANT-EDIT
+           ELSE
+               MOVE ASSUR-MONTANT TO WS-MONTANT-EDIT
+           END-IF
+
+           MOVE SPACES TO LIGNE-REJET
+           STRING ASSUR-ID       DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-NOM      DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-DESC     DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-TYPE     DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-STATUT   DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-DATE-DEB DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-DATE-FIN DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-MONTANT-EDIT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ASSUR-DEVISE   DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-MOTIF-REJET DELIMITED BY SIZE
+               INTO LIGNE-REJET
+
+           WRITE LIGNE-REJET.
+
+       1700-ACCUMULER-RESUME.
+           MOVE ASSUR-MONTANT TO WS-MONTANT-NUM
+
+           SET WS-DEV-IDX TO 1
+           SEARCH WS-DEVISE-ENTRY
+               WHEN WS-DEV-CODE(WS-DEV-IDX) = ASSUR-DEVISE
+                   ADD 1 TO WS-DEV-NB(WS-DEV-IDX)
+                   ADD WS-MONTANT-NUM TO WS-DEV-MONTANT(WS-DEV-IDX)
+           END-SEARCH
+
+           SET WS-STA-IDX TO 1
+           SEARCH WS-STATUT-ENTRY
+               WHEN WS-STA-CODE(WS-STA-IDX) = ASSUR-STATUT
+                   ADD 1 TO WS-STA-NB(WS-STA-IDX)
+                   ADD WS-MONTANT-NUM TO WS-STA-MONTANT(WS-STA-IDX)
+           END-SEARCH
+
+           PERFORM 1750-CONVERTIR-EUR.
+
+      *    Convertit le montant courant dans la devise de base (EUR)
+      *    au moyen de la table des taux de change, et l'ajoute au
+      *    cumul de portefeuille.
+       1750-CONVERTIR-EUR.
+           MOVE 0 TO WS-MONTANT-EUR
+
+           SET WS-TAUX-IDX TO 1
+           SEARCH WS-TAUX-ENTRY
+               WHEN WS-TAUX-DEVISE(WS-TAUX-IDX) = ASSUR-DEVISE
+                   COMPUTE WS-MONTANT-EUR ROUNDED =
+                       WS-MONTANT-NUM * WS-TAUX-VALEUR(WS-TAUX-IDX)
+           END-SEARCH
+
+           ADD WS-MONTANT-EUR TO WS-TOTAL-EUR.
+
+       8000-ECRIRE-CHECKPOINT.
+           MOVE SPACES TO CKPT-REC
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           MOVE ASSUR-ID TO CKPT-LAST-ID
+           MOVE WS-REJ-COUNT TO CKPT-REJ-COUNT
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+           MOVE WS-LIGNE-COUNT TO CKPT-LIGNE-COUNT
+
+           OPEN OUTPUT FICHIER-CKPT
+           WRITE CKPT-REC
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ERREUR ECRITURE CHECKPOINT - STATUT: "
+                       WS-CKPT-STATUS
+           END-IF
+           CLOSE FICHIER-CKPT.
+
+       8100-SUPPRIMER-CHECKPOINT.
+           OPEN OUTPUT FICHIER-CKPT
+           CLOSE FICHIER-CKPT.
+
+       2000-IMPRIMER-ENTETE.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-PAGE-EDIT
+
+           IF WS-PAGE-COUNT > 1
+               WRITE LIGNE-ETAT FROM WS-LIGNE-VIDE
+           END-IF
+
+           MOVE SPACES TO WS-LIGNE-ENTETE-1
+           STRING "ASSURSEQ - ETAT DETAILLE DES CONTRATS"
+                  "                    PAGE: " WS-PAGE-EDIT
+               INTO WS-LIGNE-ENTETE-1
+
+           MOVE SPACES TO WS-LIGNE-ENTETE-2
+           STRING "ID       NOM            DESCRIPTION    "
+                  "TYPE                                     "
+                  "STATUT   DEB-DATE FIN-DATE MONTANT   DEV"
+               INTO WS-LIGNE-ENTETE-2
+
+           WRITE LIGNE-ETAT FROM WS-LIGNE-ENTETE-1
+           WRITE LIGNE-ETAT FROM WS-LIGNE-ENTETE-2
+           WRITE LIGNE-ETAT FROM WS-LIGNE-VIDE
+
+           MOVE 0 TO WS-LIGNE-COUNT.
+
+       2100-IMPRIMER-DETAIL.
+           MOVE ASSUR-MONTANT TO WS-MONTANT-EDIT
+
+           MOVE SPACES TO LIGNE-ETAT
+           STRING ASSUR-ID      DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-NOM     DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-DESC    DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-TYPE    DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-STATUT  DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-DATE-DEB DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  ASSUR-DATE-FIN DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-MONTANT-EDIT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ASSUR-DEVISE   DELIMITED BY SIZE
+               INTO LIGNE-ETAT
+
+           WRITE LIGNE-ETAT
+
+           ADD 1 TO WS-LIGNE-COUNT.
+
+       9000-IMPRIMER-TOTAL.
+           MOVE WS-REC-COUNT TO WS-TOTAL-EDIT
+           MOVE SPACES TO WS-LIGNE-TOTAL
+           STRING "TOTAL ENREGISTREMENTS LUS: " WS-TOTAL-EDIT
+               INTO WS-LIGNE-TOTAL
+
+           WRITE LIGNE-ETAT FROM WS-LIGNE-VIDE
+           WRITE LIGNE-ETAT FROM WS-LIGNE-TOTAL
+
+           MOVE WS-REJ-COUNT TO WS-REJ-EDIT
+           MOVE SPACES TO WS-LIGNE-TOTAL
+           STRING "DONT ENREGISTREMENTS REJETES: " WS-REJ-EDIT
+               INTO WS-LIGNE-TOTAL
+
+           WRITE LIGNE-ETAT FROM WS-LIGNE-TOTAL.
+
+       9100-IMPRIMER-RESUME.
+           MOVE SPACES TO LIGNE-RESUME
+           STRING "ASSURSEQ - RESUME PAR DEVISE ET PAR STATUT"
+               INTO LIGNE-RESUME
+           WRITE LIGNE-RESUME
+
+           IF REPRISE-ACTIVE
+               MOVE SPACES TO LIGNE-RESUME
+               STRING "ATTENTION: REPRISE - TOTAUX PARTIELS DEPUIS "
+                      "LE REDEMARRAGE"
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+           END-IF
+
+           WRITE LIGNE-RESUME FROM WS-LIGNE-VIDE
+
+           MOVE SPACES TO LIGNE-RESUME
+           STRING "DEVISE   NB ENREGISTREMENTS   MONTANT TOTAL"
+               INTO LIGNE-RESUME
+           WRITE LIGNE-RESUME
+
+           PERFORM VARYING WS-DEV-IDX FROM 1 BY 1
+                   UNTIL WS-DEV-IDX > 3
+               MOVE WS-DEV-NB(WS-DEV-IDX) TO WS-DEV-NB-EDIT
+               MOVE WS-DEV-MONTANT(WS-DEV-IDX) TO WS-DEV-MONTANT-EDIT
+               MOVE SPACES TO LIGNE-RESUME
+               STRING WS-DEV-CODE(WS-DEV-IDX) "      "
+                      WS-DEV-NB-EDIT "              "
+                      WS-DEV-MONTANT-EDIT
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+           END-PERFORM
+
+           WRITE LIGNE-RESUME FROM WS-LIGNE-VIDE
+
+           MOVE SPACES TO LIGNE-RESUME
+           STRING "STATUT   NB ENREGISTREMENTS   MONTANT TOTAL"
+               INTO LIGNE-RESUME
+           WRITE LIGNE-RESUME
+
+           PERFORM VARYING WS-STA-IDX FROM 1 BY 1
+                   UNTIL WS-STA-IDX > 5
+               MOVE WS-STA-NB(WS-STA-IDX) TO WS-STA-NB-EDIT
+               MOVE WS-STA-MONTANT(WS-STA-IDX) TO WS-STA-MONTANT-EDIT
+               MOVE SPACES TO LIGNE-RESUME
+               STRING WS-STA-CODE(WS-STA-IDX) " "
+                      WS-STA-NB-EDIT "              "
+                      WS-STA-MONTANT-EDIT
+                   INTO LIGNE-RESUME
+               WRITE LIGNE-RESUME
+           END-PERFORM
+
+           WRITE LIGNE-RESUME FROM WS-LIGNE-VIDE
+
+           MOVE WS-TOTAL-EUR TO WS-TOTAL-EUR-EDIT
+           MOVE SPACES TO LIGNE-RESUME
+           STRING "TOTAL PORTEFEUILLE CONVERTI EN EUR: "
+                  WS-TOTAL-EUR-EDIT
+               INTO LIGNE-RESUME
+           WRITE LIGNE-RESUME.
+
+      *    Ajoute une ligne à l'historique des exécutions, avec la
+      *    date et l'heure système, le fichier d'entrée traité, et
+      *    les compteurs de l'exécution qui vient de se terminer.
+       9200-ECRIRE-HISTORIQUE.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-HISTO-AAAAMMJJ
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO WS-HISTO-HHMMSS
+
+           MOVE WS-REC-COUNT TO WS-TOTAL-EDIT
+           MOVE WS-REJ-COUNT TO WS-REJ-EDIT
+
+           MOVE SPACES TO LIGNE-HISTO
+           STRING WS-HISTO-AAAAMMJJ DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-HISTO-HHMMSS   DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WS-NOM-FICHIER-ENTREE DELIMITED BY SIZE
+                  " LUS:"           DELIMITED BY SIZE
+                  WS-TOTAL-EDIT     DELIMITED BY SIZE
+                  " REJETES:"       DELIMITED BY SIZE
+                  WS-REJ-EDIT       DELIMITED BY SIZE
+               INTO LIGNE-HISTO
+
+           OPEN EXTEND FICHIER-HISTO
+           IF WS-HISTO-STATUS NOT = '00'
+               OPEN OUTPUT FICHIER-HISTO
+           END-IF
+
+           WRITE LIGNE-HISTO
+
+           CLOSE FICHIER-HISTO.
