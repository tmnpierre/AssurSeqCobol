@@ -0,0 +1,140 @@
+      *    *************************************************************
+      *    PROGRAMME ASSURIDX
+      *    Construit (ou reconstruit) le fichier maître indexé des
+      *    assurances 'assur-maitre.dat', organisé en accès direct
+      *    par clé ASSUR-ID, à partir de l'extrait séquentiel
+      *    'assurances.dat'. A utiliser pour la charge initiale du
+      *    maître ou pour le recharger intégralement après une
+      *    réception de flux.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSURIDX.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-ASSUR ASSIGN TO 'assurances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-SEQ-STATUS.
+
+      *    Fichier maître indexé, accès direct par ASSUR-ID.
+           SELECT FICHIER-MAITRE ASSIGN TO 'assur-maitre.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MAITRE-ID
+               STATUS IS WS-MAITRE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-ASSUR.
+           COPY ASSUREC.
+
+       FD  FICHIER-MAITRE.
+           COPY ASSUREC REPLACING
+               ==ASSUR-REC==        BY ==MAITRE-REC==
+               ==ASSUR-ID==         BY ==MAITRE-ID==
+               ==ASSUR-NOM==        BY ==MAITRE-NOM==
+               ==ASSUR-DESC==       BY ==MAITRE-DESC==
+               ==ASSUR-TYPE==       BY ==MAITRE-TYPE==
+               ==ASSUR-STATUT==     BY ==MAITRE-STATUT==
+               ==ASSUR-DATE-DEB==   BY ==MAITRE-DATE-DEB==
+               ==ASSUR-DATE-FIN==   BY ==MAITRE-DATE-FIN==
+               ==ASSUR-MONTANT==    BY ==MAITRE-MONTANT==
+               ==ASSUR-DEVISE==     BY ==MAITRE-DEVISE==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SEQ-STATUS          PIC XX.
+       01  WS-MAITRE-STATUS       PIC XX.
+       01  WS-NB-CHARGES          PIC 9(4) VALUE 0.
+       01  WS-NB-REJETES          PIC 9(4) VALUE 0.
+
+      *    Zone de contrôle de validité d'un enregistrement, mêmes
+      *    règles que ASSURSEQ 1500-VALIDER-ENREGISTREMENT : un
+      *    enregistrement invalide ne doit pas être chargé dans
+      *    le maître.
+       01  WS-REC-VALIDE          PIC X(1).
+           88  REC-EST-VALIDE     VALUE 'O'.
+           88  REC-EST-INVALIDE   VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0000-DEBUT.
+           OPEN INPUT FICHIER-ASSUR
+           OPEN OUTPUT FICHIER-MAITRE
+
+           PERFORM UNTIL WS-SEQ-STATUS = '10'
+               READ FICHIER-ASSUR INTO ASSUR-REC
+                   AT END
+                       MOVE '10' TO WS-SEQ-STATUS
+                   NOT AT END
+                       PERFORM 1000-CHARGER-ENREGISTREMENT
+               END-READ
+           END-PERFORM
+
+           CLOSE FICHIER-ASSUR
+           CLOSE FICHIER-MAITRE
+
+           DISPLAY "ASSURIDX - ENREGISTREMENTS CHARGES DANS LE MAITRE: "
+                   WS-NB-CHARGES
+                   " REJETES: " WS-NB-REJETES
+
+           STOP RUN.
+
+       1000-CHARGER-ENREGISTREMENT.
+           PERFORM 1050-VALIDER-ENREGISTREMENT
+
+           IF REC-EST-INVALIDE
+               ADD 1 TO WS-NB-REJETES
+               DISPLAY "ASSURIDX - ENREGISTREMENT INVALIDE IGNORE: "
+                       ASSUR-ID
+           ELSE
+               MOVE ASSUR-ID        TO MAITRE-ID
+               MOVE ASSUR-NOM       TO MAITRE-NOM
+               MOVE ASSUR-DESC      TO MAITRE-DESC
+               MOVE ASSUR-TYPE      TO MAITRE-TYPE
+               MOVE ASSUR-STATUT    TO MAITRE-STATUT
+               MOVE ASSUR-DATE-DEB  TO MAITRE-DATE-DEB
+               MOVE ASSUR-DATE-FIN  TO MAITRE-DATE-FIN
+               MOVE ASSUR-MONTANT   TO MAITRE-MONTANT
+               MOVE ASSUR-DEVISE    TO MAITRE-DEVISE
+
+               WRITE MAITRE-REC
+                   INVALID KEY
+                       DISPLAY "ASSURIDX - CLE EN DOUBLE IGNOREE: "
+                               MAITRE-ID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-NB-CHARGES
+               END-WRITE
+           END-IF.
+
+      *    Mêmes règles de validité que ASSURSEQ 1500-VALIDER-
+      *    ENREGISTREMENT, pour ne pas charger de données invalides
+      *    dans le maître.
+       1050-VALIDER-ENREGISTREMENT.
+           SET REC-EST-VALIDE TO TRUE
+
+           EVALUATE TRUE
+               WHEN ASSUR-MONTANT NOT NUMERIC
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN ASSUR-DEVISE NOT = "EUR" AND
+                    ASSUR-DEVISE NOT = "USD" AND
+                    ASSUR-DEVISE NOT = "GBP"
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN ASSUR-DATE-FIN < ASSUR-DATE-DEB
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN ASSUR-STATUT NOT = "ACTIF"    AND
+                    ASSUR-STATUT NOT = "RESILIE"  AND
+                    ASSUR-STATUT NOT = "SUSPENDU" AND
+                    ASSUR-STATUT NOT = "EXPIRE"   AND
+                    ASSUR-STATUT NOT = "ATTENTE"
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN OTHER
+                   SET REC-EST-VALIDE TO TRUE
+           END-EVALUATE.
