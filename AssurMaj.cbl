@@ -0,0 +1,257 @@
+      *    *************************************************************
+      *    PROGRAMME ASSURMAJ
+      *    Programme de mise à jour du fichier maître indexé des
+      *    assurances 'assur-maitre.dat'. Lit le fichier de
+      *    mouvements 'assur-trans.dat' (ajout, modification ou
+      *    suppression, identifié par ASSUR-ID) et applique chaque
+      *    mouvement au maître, en consignant le résultat de chaque
+      *    mouvement dans 'assur-maj.log'.
+      *
+      *    Codes d'action attendus en 1ère position de chaque
+      *    enregistrement de mouvement :
+      *        A = Ajout d'un nouveau contrat
+      *        C = Changement (modification) d'un contrat existant
+      *        D = Suppression d'un contrat existant
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSURMAJ.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-TRANS ASSIGN TO 'assur-trans.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-TRANS-STATUS.
+
+      *    Fichier maître indexé, mis à jour en accès direct.
+           SELECT FICHIER-MAITRE ASSIGN TO 'assur-maitre.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MAITRE-ID
+               STATUS IS WS-MAITRE-STATUS.
+
+           SELECT FICHIER-JOURNAL ASSIGN TO 'assur-maj.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-TRANS.
+       01  TRANS-REC.
+           05  TRANS-ACTION       PIC X(1).
+           05  FILLER             PIC X(1).
+
+      *    Mêmes champs que ASSUR-REC (copy/ASSUREC.cpy), repris ici
+      *    via COPY REPLACING pour rester synchronisés si le
+      *    copybook évolue.
+           COPY ASSUREC REPLACING
+               ==01  ASSUR-REC.==     BY ==05  TRANS-DETAIL.==
+               ==05  ASSUR-ID==       BY ==10  TRANS-ID==
+               ==05  FILLER==         BY ==10  FILLER==
+               ==05  ASSUR-NOM==      BY ==10  TRANS-NOM==
+               ==05  ASSUR-DESC==     BY ==10  TRANS-DESC==
+               ==05  ASSUR-TYPE==     BY ==10  TRANS-TYPE==
+               ==05  ASSUR-STATUT==   BY ==10  TRANS-STATUT==
+               ==05  ASSUR-DATE-DEB== BY ==10  TRANS-DATE-DEB==
+               ==05  ASSUR-DATE-FIN== BY ==10  TRANS-DATE-FIN==
+               ==05  ASSUR-MONTANT==  BY ==10  TRANS-MONTANT==
+               ==05  ASSUR-DEVISE==   BY ==10  TRANS-DEVISE==.
+
+       FD  FICHIER-MAITRE.
+           COPY ASSUREC REPLACING
+               ==ASSUR-REC==        BY ==MAITRE-REC==
+               ==ASSUR-ID==         BY ==MAITRE-ID==
+               ==ASSUR-NOM==        BY ==MAITRE-NOM==
+               ==ASSUR-DESC==       BY ==MAITRE-DESC==
+               ==ASSUR-TYPE==       BY ==MAITRE-TYPE==
+               ==ASSUR-STATUT==     BY ==MAITRE-STATUT==
+               ==ASSUR-DATE-DEB==   BY ==MAITRE-DATE-DEB==
+               ==ASSUR-DATE-FIN==   BY ==MAITRE-DATE-FIN==
+               ==ASSUR-MONTANT==    BY ==MAITRE-MONTANT==
+               ==ASSUR-DEVISE==     BY ==MAITRE-DEVISE==.
+
+       FD  FICHIER-JOURNAL.
+       01  LIGNE-JOURNAL          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TRANS-STATUS        PIC XX.
+       01  WS-MAITRE-STATUS       PIC XX.
+       01  WS-JOURNAL-STATUS      PIC XX.
+
+       01  WS-NB-AJOUTS           PIC 9(4) VALUE 0.
+       01  WS-NB-CHANGEMENTS      PIC 9(4) VALUE 0.
+       01  WS-NB-SUPPRESSIONS     PIC 9(4) VALUE 0.
+       01  WS-NB-ERREURS          PIC 9(4) VALUE 0.
+
+       01  WS-RESULTAT            PIC X(30).
+
+      *    Zone de contrôle de validité d'un mouvement, mêmes règles
+      *    que ASSURSEQ 1500-VALIDER-ENREGISTREMENT / AssurIdx et
+      *    AssurExp 1050-VALIDER-ENREGISTREMENT : un mouvement
+      *    invalide ne doit pas être écrit dans le maître.
+       01  WS-REC-VALIDE          PIC X(1).
+           88  REC-EST-VALIDE     VALUE 'O'.
+           88  REC-EST-INVALIDE   VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0000-DEBUT.
+           OPEN INPUT FICHIER-TRANS
+           OPEN I-O FICHIER-MAITRE
+           OPEN OUTPUT FICHIER-JOURNAL
+
+           PERFORM UNTIL WS-TRANS-STATUS = '10'
+               READ FICHIER-TRANS INTO TRANS-REC
+                   AT END
+                       MOVE '10' TO WS-TRANS-STATUS
+                   NOT AT END
+                       PERFORM 1000-TRAITER-MOUVEMENT
+               END-READ
+           END-PERFORM
+
+           CLOSE FICHIER-TRANS
+           CLOSE FICHIER-MAITRE
+           CLOSE FICHIER-JOURNAL
+
+           DISPLAY "ASSURMAJ - AJOUTS: "       WS-NB-AJOUTS
+                   " CHANGEMENTS: "            WS-NB-CHANGEMENTS
+                   " SUPPRESSIONS: "           WS-NB-SUPPRESSIONS
+                   " ERREURS: "                WS-NB-ERREURS
+
+           STOP RUN.
+
+       1000-TRAITER-MOUVEMENT.
+           EVALUATE TRANS-ACTION
+               WHEN 'A'
+                   PERFORM 1100-AJOUTER-CONTRAT
+               WHEN 'C'
+                   PERFORM 1200-MODIFIER-CONTRAT
+               WHEN 'D'
+                   PERFORM 1300-SUPPRIMER-CONTRAT
+               WHEN OTHER
+                   ADD 1 TO WS-NB-ERREURS
+                   MOVE "CODE ACTION INCONNU" TO WS-RESULTAT
+           END-EVALUATE
+
+           PERFORM 1900-ECRIRE-JOURNAL.
+
+       1100-AJOUTER-CONTRAT.
+           PERFORM 1050-VALIDER-ENREGISTREMENT
+
+           IF REC-EST-INVALIDE
+               ADD 1 TO WS-NB-ERREURS
+               MOVE "AJOUT REFUSE - DONNEES INVALIDES"
+                   TO WS-RESULTAT
+           ELSE
+               MOVE TRANS-ID        TO MAITRE-ID
+               MOVE TRANS-NOM       TO MAITRE-NOM
+               MOVE TRANS-DESC      TO MAITRE-DESC
+               MOVE TRANS-TYPE      TO MAITRE-TYPE
+               MOVE TRANS-STATUT    TO MAITRE-STATUT
+               MOVE TRANS-DATE-DEB  TO MAITRE-DATE-DEB
+               MOVE TRANS-DATE-FIN  TO MAITRE-DATE-FIN
+               MOVE TRANS-MONTANT   TO MAITRE-MONTANT
+               MOVE TRANS-DEVISE    TO MAITRE-DEVISE
+
+               WRITE MAITRE-REC
+                   INVALID KEY
+                       ADD 1 TO WS-NB-ERREURS
+                       MOVE "AJOUT REFUSE - CONTRAT EXISTANT"
+                           TO WS-RESULTAT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-NB-AJOUTS
+                       MOVE "AJOUTE" TO WS-RESULTAT
+               END-WRITE
+           END-IF.
+
+       1200-MODIFIER-CONTRAT.
+           PERFORM 1050-VALIDER-ENREGISTREMENT
+
+           IF REC-EST-INVALIDE
+               ADD 1 TO WS-NB-ERREURS
+               MOVE "MODIFICATION REFUSEE - DONNEES INVALIDES"
+                   TO WS-RESULTAT
+           ELSE
+               MOVE TRANS-ID TO MAITRE-ID
+
+               READ FICHIER-MAITRE
+                   INVALID KEY
+                       ADD 1 TO WS-NB-ERREURS
+                       MOVE "MODIFICATION REFUSEE - CONTRAT INCONNU"
+                           TO WS-RESULTAT
+                   NOT INVALID KEY
+                       MOVE TRANS-NOM       TO MAITRE-NOM
+                       MOVE TRANS-DESC      TO MAITRE-DESC
+                       MOVE TRANS-TYPE      TO MAITRE-TYPE
+                       MOVE TRANS-STATUT    TO MAITRE-STATUT
+                       MOVE TRANS-DATE-DEB  TO MAITRE-DATE-DEB
+                       MOVE TRANS-DATE-FIN  TO MAITRE-DATE-FIN
+                       MOVE TRANS-MONTANT   TO MAITRE-MONTANT
+                       MOVE TRANS-DEVISE    TO MAITRE-DEVISE
+
+                       REWRITE MAITRE-REC
+                           INVALID KEY
+                               ADD 1 TO WS-NB-ERREURS
+                               MOVE "MODIFICATION ECHOUEE"
+                                   TO WS-RESULTAT
+                           NOT INVALID KEY
+                               ADD 1 TO WS-NB-CHANGEMENTS
+                               MOVE "MODIFIE" TO WS-RESULTAT
+                       END-REWRITE
+               END-READ
+           END-IF.
+
+      *    Mêmes règles de validité que ASSURSEQ 1500-VALIDER-
+      *    ENREGISTREMENT (et AssurIdx/AssurExp 1050-VALIDER-
+      *    ENREGISTREMENT) appliquées aux champs du mouvement, pour
+      *    ne pas écrire de données invalides dans le maître.
+       1050-VALIDER-ENREGISTREMENT.
+           SET REC-EST-VALIDE TO TRUE
+
+           EVALUATE TRUE
+               WHEN TRANS-MONTANT NOT NUMERIC
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN TRANS-DEVISE NOT = "EUR" AND
+                    TRANS-DEVISE NOT = "USD" AND
+                    TRANS-DEVISE NOT = "GBP"
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN TRANS-DATE-FIN < TRANS-DATE-DEB
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN TRANS-STATUT NOT = "ACTIF"    AND
+                    TRANS-STATUT NOT = "RESILIE"  AND
+                    TRANS-STATUT NOT = "SUSPENDU" AND
+                    TRANS-STATUT NOT = "EXPIRE"   AND
+                    TRANS-STATUT NOT = "ATTENTE"
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN OTHER
+                   SET REC-EST-VALIDE TO TRUE
+           END-EVALUATE.
+
+       1300-SUPPRIMER-CONTRAT.
+           MOVE TRANS-ID TO MAITRE-ID
+
+           DELETE FICHIER-MAITRE RECORD
+               INVALID KEY
+                   ADD 1 TO WS-NB-ERREURS
+                   MOVE "SUPPRESSION REFUSEE - CONTRAT INCONNU"
+                       TO WS-RESULTAT
+               NOT INVALID KEY
+                   ADD 1 TO WS-NB-SUPPRESSIONS
+                   MOVE "SUPPRIME" TO WS-RESULTAT
+           END-DELETE.
+
+       1900-ECRIRE-JOURNAL.
+           MOVE SPACES TO LIGNE-JOURNAL
+           STRING TRANS-ACTION DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  TRANS-ID     DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-RESULTAT  DELIMITED BY SIZE
+               INTO LIGNE-JOURNAL
+
+           WRITE LIGNE-JOURNAL.
