@@ -0,0 +1,12 @@
+      *    *************************************************************
+      *    COPY TAUXDEV
+      *    Table des taux de change des devises gérées vers la
+      *    devise de base du portefeuille (EUR). Alimentée par le
+      *    programme appelant (voir 0100-INITIALISER-TABLES-RESUME)
+      *    et utilisée pour convertir les montants d'un contrat dans
+      *    la devise de base lors des cumuls de portefeuille.
+      *    *************************************************************
+       01  WS-TABLE-TAUX.
+           05  WS-TAUX-ENTRY OCCURS 3 TIMES INDEXED BY WS-TAUX-IDX.
+               10  WS-TAUX-DEVISE     PIC X(3).
+               10  WS-TAUX-VALEUR     PIC 9(3)V9(6).
