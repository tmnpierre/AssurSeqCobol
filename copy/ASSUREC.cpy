@@ -0,0 +1,24 @@
+      *    *************************************************************
+      *    COPY ASSUREC
+      *    Structure d'un enregistrement du fichier maître des
+      *    assurances (assurances.dat). Partagée par tous les
+      *    programmes qui lisent ce fichier.
+      *    *************************************************************
+       01  ASSUR-REC.
+           05  ASSUR-ID           PIC X(8).
+           05  FILLER             PIC X(1).
+           05  ASSUR-NOM          PIC X(14).
+           05  FILLER             PIC X(1).
+           05  ASSUR-DESC         PIC X(14).
+           05  FILLER             PIC X(1).
+           05  ASSUR-TYPE         PIC X(41).
+           05  FILLER             PIC X(1).
+           05  ASSUR-STATUT       PIC X(8).
+           05  FILLER             PIC X(1).
+           05  ASSUR-DATE-DEB     PIC X(8).
+           05  FILLER             PIC X(1).
+           05  ASSUR-DATE-FIN     PIC X(8).
+           05  FILLER             PIC X(1).
+           05  ASSUR-MONTANT      PIC 9(7)V99.
+           05  FILLER             PIC X(1).
+           05  ASSUR-DEVISE       PIC X(3).
