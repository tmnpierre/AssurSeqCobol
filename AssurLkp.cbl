@@ -0,0 +1,81 @@
+      *    *************************************************************
+      *    PROGRAMME ASSURLKP
+      *    Consultation directe du fichier maître indexé des
+      *    assurances 'assur-maitre.dat' par numéro de contrat
+      *    (ASSUR-ID), sans parcourir l'ensemble du fichier.
+      *
+      *    Paramètre : 1er argument de ligne de commande = ASSUR-ID
+      *    recherché (8 caractères).
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSURLKP.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier maître indexé, accès direct par ASSUR-ID.
+           SELECT FICHIER-MAITRE ASSIGN TO 'assur-maitre.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MAITRE-ID
+               STATUS IS WS-MAITRE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-MAITRE.
+           COPY ASSUREC REPLACING
+               ==ASSUR-REC==        BY ==MAITRE-REC==
+               ==ASSUR-ID==         BY ==MAITRE-ID==
+               ==ASSUR-NOM==        BY ==MAITRE-NOM==
+               ==ASSUR-DESC==       BY ==MAITRE-DESC==
+               ==ASSUR-TYPE==       BY ==MAITRE-TYPE==
+               ==ASSUR-STATUT==     BY ==MAITRE-STATUT==
+               ==ASSUR-DATE-DEB==   BY ==MAITRE-DATE-DEB==
+               ==ASSUR-DATE-FIN==   BY ==MAITRE-DATE-FIN==
+               ==ASSUR-MONTANT==    BY ==MAITRE-MONTANT==
+               ==ASSUR-DEVISE==     BY ==MAITRE-DEVISE==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MAITRE-STATUS       PIC XX.
+       01  WS-PARM-LIGNE          PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       0000-DEBUT.
+           MOVE SPACES TO WS-PARM-LIGNE
+           ACCEPT WS-PARM-LIGNE FROM COMMAND-LINE
+           MOVE SPACES TO MAITRE-ID
+           UNSTRING WS-PARM-LIGNE DELIMITED BY ALL SPACE
+               INTO MAITRE-ID
+
+           IF MAITRE-ID = SPACES
+               DISPLAY "ASSURLKP - USAGE: ASSURLKP <ASSUR-ID>"
+               STOP RUN
+           END-IF
+
+           OPEN INPUT FICHIER-MAITRE
+
+           READ FICHIER-MAITRE
+               INVALID KEY
+                   DISPLAY "ASSURLKP - CONTRAT NON TROUVE: " MAITRE-ID
+               NOT INVALID KEY
+                   PERFORM 1000-AFFICHER-CONTRAT
+           END-READ
+
+           CLOSE FICHIER-MAITRE
+
+           STOP RUN.
+
+       1000-AFFICHER-CONTRAT.
+           DISPLAY "ID: "          MAITRE-ID
+           DISPLAY "NOM: "         MAITRE-NOM
+           DISPLAY "DESCRIPTION: " MAITRE-DESC
+           DISPLAY "TYPE: "        MAITRE-TYPE
+           DISPLAY "STATUT: "      MAITRE-STATUT
+           DISPLAY "DATE DEBUT: "  MAITRE-DATE-DEB
+           DISPLAY "DATE FIN: "    MAITRE-DATE-FIN
+           DISPLAY "MONTANT: "     MAITRE-MONTANT
+           DISPLAY "DEVISE: "      MAITRE-DEVISE.
