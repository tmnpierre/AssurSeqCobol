@@ -0,0 +1,260 @@
+      *    *************************************************************
+      *    PROGRAMME ASSURDUP
+      *    Ce programme lit le fichier séquentiel 'assurances.dat',
+      *    le trie par ASSUR-ID, et produit un état de réconciliation
+      *    listant tous les numéros de contrat (ASSUR-ID) présents en
+      *    double, avec le numéro d'enregistrement d'origine et les
+      *    valeurs complètes de chaque occurrence, pour permettre à
+      *    l'équipe de données de trancher laquelle conserver.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSURDUP.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-ASSUR ASSIGN TO 'assurances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-FILE-STATUS.
+
+           SELECT FICHIER-TRI ASSIGN TO 'assur-dup.tmp'.
+
+      *    Etat de réconciliation des numéros de contrat en double.
+           SELECT FICHIER-DOUBLONS ASSIGN TO 'assur-doublons.lst'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-DOUBLONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-ASSUR.
+           COPY ASSUREC.
+
+       SD  FICHIER-TRI.
+       01  SD-DUP-REC.
+           05  SD-ID              PIC X(8).
+           05  SD-NUM-ENR         PIC 9(6).
+           05  SD-NOM             PIC X(14).
+           05  SD-DESC            PIC X(14).
+           05  SD-TYPE            PIC X(41).
+           05  SD-STATUT          PIC X(8).
+           05  SD-DATE-DEB        PIC X(8).
+           05  SD-DATE-FIN        PIC X(8).
+           05  SD-MONTANT         PIC 9(7)V99.
+           05  SD-DEVISE          PIC X(3).
+
+       FD  FICHIER-DOUBLONS.
+       01  LIGNE-DOUBLON          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS         PIC XX.
+       01  WS-DOUBLONS-STATUS     PIC XX.
+       01  WS-SORT-AT-END         PIC X(1) VALUE 'N'.
+
+       01  WS-NUM-ENR             PIC 9(6) VALUE 0.
+
+      *    Enregistrement précédent conservé pour la rupture de
+      *    séquence par ASSUR-ID : tant que l'ID courant est égal à
+      *    celui de l'enregistrement précédent, on est en présence
+      *    d'un doublon.
+       01  WS-PREC-REC.
+           05  WS-PREC-ID         PIC X(8).
+           05  WS-PREC-NUM-ENR    PIC 9(6).
+           05  WS-PREC-NOM        PIC X(14).
+           05  WS-PREC-DESC       PIC X(14).
+           05  WS-PREC-TYPE       PIC X(41).
+           05  WS-PREC-STATUT     PIC X(8).
+           05  WS-PREC-DATE-DEB   PIC X(8).
+           05  WS-PREC-DATE-FIN   PIC X(8).
+           05  WS-PREC-MONTANT    PIC 9(7)V99.
+           05  WS-PREC-DEVISE     PIC X(3).
+
+       01  WS-PREC-FLAG           PIC X(1) VALUE 'N'.
+           88  WS-PREC-EXISTE     VALUE 'O'.
+           88  WS-PREC-INEXISTANT VALUE 'N'.
+
+       01  WS-PREC-IMPRIME-FLAG   PIC X(1) VALUE 'N'.
+           88  WS-PREC-IMPRIME    VALUE 'O'.
+           88  WS-PREC-NON-IMPRIME VALUE 'N'.
+
+       01  WS-NB-DOUBLONS         PIC 9(4) VALUE 0.
+       01  WS-NB-GROUPES          PIC 9(4) VALUE 0.
+       01  WS-NUM-ENR-EDIT        PIC ZZZZZ9.
+       01  WS-MONTANT-EDIT        PIC ZZZZZZ9.99.
+       01  WS-NB-DOUBLONS-EDIT    PIC ZZZ9.
+       01  WS-NB-GROUPES-EDIT     PIC ZZZ9.
+
+       01  WS-LIGNE-VIDE          PIC X(132) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-DEBUT.
+           SORT FICHIER-TRI
+               ON ASCENDING KEY SD-ID SD-NUM-ENR
+               INPUT PROCEDURE IS 1000-ALIMENTER-TRI
+               OUTPUT PROCEDURE IS 2000-DETECTER-DOUBLONS
+
+           DISPLAY "FIN DE TRAITEMENT. ID EN DOUBLE: " WS-NB-GROUPES
+                   " ENREGISTREMENTS CONCERNES: "       WS-NB-DOUBLONS
+
+           STOP RUN.
+
+       1000-ALIMENTER-TRI.
+           OPEN INPUT FICHIER-ASSUR
+
+           PERFORM UNTIL WS-FILE-STATUS = '10'
+               READ FICHIER-ASSUR INTO ASSUR-REC
+                   AT END
+                       MOVE '10' TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM 1100-ALIMENTER-ENREGISTREMENT
+               END-READ
+           END-PERFORM
+
+           CLOSE FICHIER-ASSUR.
+
+       1100-ALIMENTER-ENREGISTREMENT.
+           ADD 1 TO WS-NUM-ENR
+
+           MOVE ASSUR-ID       TO SD-ID
+           MOVE WS-NUM-ENR     TO SD-NUM-ENR
+           MOVE ASSUR-NOM      TO SD-NOM
+           MOVE ASSUR-DESC     TO SD-DESC
+           MOVE ASSUR-TYPE     TO SD-TYPE
+           MOVE ASSUR-STATUT   TO SD-STATUT
+           MOVE ASSUR-DATE-DEB TO SD-DATE-DEB
+           MOVE ASSUR-DATE-FIN TO SD-DATE-FIN
+           MOVE ASSUR-MONTANT  TO SD-MONTANT
+           MOVE ASSUR-DEVISE   TO SD-DEVISE
+
+           RELEASE SD-DUP-REC.
+
+       2000-DETECTER-DOUBLONS.
+           OPEN OUTPUT FICHIER-DOUBLONS
+
+           MOVE SPACES TO LIGNE-DOUBLON
+           STRING "ASSURDUP - RECONCILIATION DES NUMEROS DE CONTRAT "
+                  "EN DOUBLE"
+               INTO LIGNE-DOUBLON
+           WRITE LIGNE-DOUBLON
+
+           MOVE SPACES TO LIGNE-DOUBLON
+           STRING "ID       ENR   NOM            DESCRIPTION    "
+                  "TYPE                                     "
+                  "STATUT   DEB-DATE FIN-DATE MONTANT   DEV"
+               INTO LIGNE-DOUBLON
+           WRITE LIGNE-DOUBLON
+           WRITE LIGNE-DOUBLON FROM WS-LIGNE-VIDE
+
+           RETURN FICHIER-TRI INTO SD-DUP-REC
+               AT END
+                   CONTINUE
+           END-RETURN
+
+           PERFORM UNTIL WS-SORT-AT-END = 'O'
+               PERFORM 2100-TRAITER-ENREGISTREMENT-TRIE
+
+               RETURN FICHIER-TRI INTO SD-DUP-REC
+                   AT END
+                       MOVE 'O' TO WS-SORT-AT-END
+               END-RETURN
+           END-PERFORM
+
+           WRITE LIGNE-DOUBLON FROM WS-LIGNE-VIDE
+
+           MOVE WS-NB-GROUPES TO WS-NB-GROUPES-EDIT
+           MOVE WS-NB-DOUBLONS TO WS-NB-DOUBLONS-EDIT
+           MOVE SPACES TO LIGNE-DOUBLON
+           STRING "TOTAL ID EN DOUBLE: " WS-NB-GROUPES-EDIT
+                  "   ENREGISTREMENTS CONCERNES: " WS-NB-DOUBLONS-EDIT
+               INTO LIGNE-DOUBLON
+           WRITE LIGNE-DOUBLON
+
+           CLOSE FICHIER-DOUBLONS.
+
+       2100-TRAITER-ENREGISTREMENT-TRIE.
+           IF WS-PREC-EXISTE AND SD-ID = WS-PREC-ID
+               IF WS-PREC-NON-IMPRIME
+                   PERFORM 2200-IMPRIMER-LIGNE-PRECEDENTE
+                   ADD 1 TO WS-NB-GROUPES
+                   SET WS-PREC-IMPRIME TO TRUE
+               END-IF
+               PERFORM 2300-IMPRIMER-LIGNE-COURANTE
+           ELSE
+               PERFORM 2400-CONSERVER-PRECEDENT
+           END-IF.
+
+       2200-IMPRIMER-LIGNE-PRECEDENTE.
+           ADD 1 TO WS-NB-DOUBLONS
+           MOVE WS-PREC-NUM-ENR TO WS-NUM-ENR-EDIT
+           MOVE WS-PREC-MONTANT TO WS-MONTANT-EDIT
+
+           MOVE SPACES TO LIGNE-DOUBLON
+           STRING WS-PREC-ID       DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-NUM-ENR-EDIT  DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-PREC-NOM      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-PREC-DESC     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-PREC-TYPE     DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-PREC-STATUT   DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-PREC-DATE-DEB DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-PREC-DATE-FIN DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-MONTANT-EDIT  DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-PREC-DEVISE   DELIMITED BY SIZE
+               INTO LIGNE-DOUBLON
+
+           WRITE LIGNE-DOUBLON.
+
+       2300-IMPRIMER-LIGNE-COURANTE.
+           ADD 1 TO WS-NB-DOUBLONS
+           MOVE SD-NUM-ENR TO WS-NUM-ENR-EDIT
+           MOVE SD-MONTANT TO WS-MONTANT-EDIT
+
+           MOVE SPACES TO LIGNE-DOUBLON
+           STRING SD-ID            DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-NUM-ENR-EDIT  DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  SD-NOM           DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  SD-DESC          DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  SD-TYPE          DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  SD-STATUT        DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  SD-DATE-DEB      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  SD-DATE-FIN      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-MONTANT-EDIT  DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  SD-DEVISE        DELIMITED BY SIZE
+               INTO LIGNE-DOUBLON
+
+           WRITE LIGNE-DOUBLON.
+
+       2400-CONSERVER-PRECEDENT.
+           MOVE SD-ID         TO WS-PREC-ID
+           MOVE SD-NUM-ENR    TO WS-PREC-NUM-ENR
+           MOVE SD-NOM        TO WS-PREC-NOM
+           MOVE SD-DESC       TO WS-PREC-DESC
+           MOVE SD-TYPE       TO WS-PREC-TYPE
+           MOVE SD-STATUT     TO WS-PREC-STATUT
+           MOVE SD-DATE-DEB   TO WS-PREC-DATE-DEB
+           MOVE SD-DATE-FIN   TO WS-PREC-DATE-FIN
+           MOVE SD-MONTANT    TO WS-PREC-MONTANT
+           MOVE SD-DEVISE     TO WS-PREC-DEVISE
+
+           SET WS-PREC-EXISTE TO TRUE
+           SET WS-PREC-NON-IMPRIME TO TRUE.
