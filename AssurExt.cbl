@@ -0,0 +1,94 @@
+      *    *************************************************************
+      *    PROGRAMME ASSUREXT
+      *    Extrait le fichier maître indexé 'assur-maitre.dat' en
+      *    parcours séquentiel (par clé ASSUR-ID croissante) vers
+      *    le fichier plat 'assurances.dat', afin que les états
+      *    batch existants (ASSURSEQ, ASSUREXP, ...) continuent à
+      *    fonctionner sans changement sur un flux séquentiel.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSUREXT.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier maître indexé, parcouru ici en séquentiel.
+           SELECT FICHIER-MAITRE ASSIGN TO 'assur-maitre.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAITRE-ID
+               STATUS IS WS-MAITRE-STATUS.
+
+           SELECT FICHIER-ASSUR ASSIGN TO 'assurances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-SEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-MAITRE.
+           COPY ASSUREC REPLACING
+               ==ASSUR-REC==        BY ==MAITRE-REC==
+               ==ASSUR-ID==         BY ==MAITRE-ID==
+               ==ASSUR-NOM==        BY ==MAITRE-NOM==
+               ==ASSUR-DESC==       BY ==MAITRE-DESC==
+               ==ASSUR-TYPE==       BY ==MAITRE-TYPE==
+               ==ASSUR-STATUT==     BY ==MAITRE-STATUT==
+               ==ASSUR-DATE-DEB==   BY ==MAITRE-DATE-DEB==
+               ==ASSUR-DATE-FIN==   BY ==MAITRE-DATE-FIN==
+               ==ASSUR-MONTANT==    BY ==MAITRE-MONTANT==
+               ==ASSUR-DEVISE==     BY ==MAITRE-DEVISE==.
+
+       FD  FICHIER-ASSUR.
+           COPY ASSUREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MAITRE-STATUS       PIC XX.
+       01  WS-SEQ-STATUS          PIC XX.
+       01  WS-NB-EXTRAITS         PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-DEBUT.
+           OPEN INPUT FICHIER-MAITRE
+           OPEN OUTPUT FICHIER-ASSUR
+
+           PERFORM UNTIL WS-MAITRE-STATUS = '10'
+               READ FICHIER-MAITRE NEXT RECORD
+                   AT END
+                       MOVE '10' TO WS-MAITRE-STATUS
+                   NOT AT END
+                       PERFORM 1000-EXTRAIRE-ENREGISTREMENT
+               END-READ
+           END-PERFORM
+
+           CLOSE FICHIER-MAITRE
+           CLOSE FICHIER-ASSUR
+
+           DISPLAY "ASSUREXT - ENREGISTREMENTS EXTRAITS: "
+                   WS-NB-EXTRAITS
+
+           STOP RUN.
+
+       1000-EXTRAIRE-ENREGISTREMENT.
+           MOVE SPACES           TO ASSUR-REC
+           MOVE MAITRE-ID        TO ASSUR-ID
+           MOVE MAITRE-NOM       TO ASSUR-NOM
+           MOVE MAITRE-DESC      TO ASSUR-DESC
+           MOVE MAITRE-TYPE      TO ASSUR-TYPE
+           MOVE MAITRE-STATUT    TO ASSUR-STATUT
+           MOVE MAITRE-DATE-DEB  TO ASSUR-DATE-DEB
+           MOVE MAITRE-DATE-FIN  TO ASSUR-DATE-FIN
+           MOVE MAITRE-MONTANT   TO ASSUR-MONTANT
+           MOVE MAITRE-DEVISE    TO ASSUR-DEVISE
+
+           WRITE ASSUR-REC
+
+           IF WS-SEQ-STATUS = '00'
+               ADD 1 TO WS-NB-EXTRAITS
+           ELSE
+               DISPLAY "ERREUR ECRITURE ASSURANCES.DAT - STATUT: "
+                       WS-SEQ-STATUS " ID: " MAITRE-ID
+           END-IF.
