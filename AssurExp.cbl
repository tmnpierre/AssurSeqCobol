@@ -0,0 +1,250 @@
+      *    *************************************************************
+      *    PROGRAMME ASSUREXP
+      *    Ce programme lit le fichier séquentiel 'assurances.dat' et
+      *    produit la liste des contrats dont la date de fin
+      *    (ASSUR-DATE-FIN) tombe dans une fenêtre de N jours après
+      *    la date de traitement, triée par date de fin croissante,
+      *    pour le travail quotidien de l'équipe de renouvellement.
+      *
+      *    Paramètres (arguments de ligne de commande, facultatifs) :
+      *        1er argument : date de traitement AAAAMMJJ
+      *                       (par défaut : date système du jour)
+      *        2e  argument : taille de la fenêtre en jours, parmi
+      *                       30, 60 ou 90 (par défaut : 30)
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSUREXP.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-ASSUR ASSIGN TO 'assurances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-FILE-STATUS.
+
+           SELECT FICHIER-TRI ASSIGN TO 'assur-echeance.tmp'.
+
+      *    Liste des échéances à venir, triée par date de fin.
+           SELECT FICHIER-ALERTE ASSIGN TO 'assur-echeances.lst'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-ALERTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-ASSUR.
+           COPY ASSUREC.
+
+       SD  FICHIER-TRI.
+       01  SD-ECHEANCE-REC.
+           05  SD-DATE-FIN        PIC X(8).
+           05  SD-ID              PIC X(8).
+           05  SD-NOM             PIC X(14).
+           05  SD-STATUT          PIC X(8).
+           05  SD-DATE-DEB        PIC X(8).
+           05  SD-MONTANT         PIC 9(7)V99.
+           05  SD-DEVISE          PIC X(3).
+           05  SD-JOURS-RESTANTS  PIC S9(5).
+
+       FD  FICHIER-ALERTE.
+       01  LIGNE-ALERTE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS         PIC XX.
+       01  WS-ALERTE-STATUS       PIC XX.
+       01  WS-SORT-AT-END         PIC X(1) VALUE 'N'.
+
+      *    Paramètres de l'exécution : date de traitement et fenêtre
+      *    d'alerte (en jours) pendant laquelle une échéance doit
+      *    être signalée.
+       01  WS-PARM-LIGNE          PIC X(80).
+       01  WS-PARM-DATE           PIC X(8).
+       01  WS-PARM-FENETRE        PIC X(4).
+       01  WS-RUN-DATE-NUM        PIC 9(8).
+       01  WS-FENETRE-JOURS       PIC 9(4) VALUE 30.
+
+       01  WS-DATE-FIN-NUM        PIC 9(8).
+       01  WS-JOURS-RESTANTS      PIC S9(5).
+       01  WS-JOURS-EDIT          PIC ---9.
+       01  WS-MONTANT-EDIT        PIC ZZZZZZ9.99.
+
+       01  WS-LIGNE-VIDE          PIC X(132) VALUE SPACES.
+       01  WS-LIGNE-ENTETE        PIC X(132).
+       01  WS-NB-ALERTES          PIC 9(4) VALUE 0.
+       01  WS-NB-EDIT             PIC ZZZ9.
+       01  WS-FENETRE-EDIT        PIC ZZZ9.
+
+      *    Zone de contrôle de validité d'un enregistrement, mêmes
+      *    règles que ASSURSEQ 1500-VALIDER-ENREGISTREMENT : un
+      *    enregistrement invalide ne doit alimenter aucun rapport.
+       01  WS-REC-VALIDE          PIC X(1).
+           88  REC-EST-VALIDE     VALUE 'O'.
+           88  REC-EST-INVALIDE   VALUE 'N'.
+       01  WS-NB-REJETES          PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-DEBUT.
+           PERFORM 0100-LIRE-PARAMETRES
+
+           SORT FICHIER-TRI
+               ON ASCENDING KEY SD-DATE-FIN
+               INPUT PROCEDURE IS 1000-FILTRER-ECHEANCES
+               OUTPUT PROCEDURE IS 2000-IMPRIMER-ECHEANCES
+
+           DISPLAY "FIN DE TRAITEMENT DES ECHEANCES. ALERTES: "
+                   WS-NB-ALERTES
+                   " ENREGISTREMENTS REJETES: " WS-NB-REJETES
+
+           STOP RUN.
+
+       0100-LIRE-PARAMETRES.
+      *    Arguments de la ligne de commande :
+      *        1er : date de traitement (AAAAMMJJ), défaut = ce jour
+      *        2e  : fenêtre d'alerte en jours, défaut = 30
+           MOVE SPACES TO WS-PARM-LIGNE
+           ACCEPT WS-PARM-LIGNE FROM COMMAND-LINE
+
+           MOVE SPACES TO WS-PARM-DATE
+           MOVE SPACES TO WS-PARM-FENETRE
+           UNSTRING WS-PARM-LIGNE DELIMITED BY ALL SPACE
+               INTO WS-PARM-DATE WS-PARM-FENETRE
+
+           IF WS-PARM-DATE IS NUMERIC AND WS-PARM-DATE NOT = SPACES
+               MOVE WS-PARM-DATE TO WS-RUN-DATE-NUM
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-NUM
+           END-IF
+
+           IF WS-PARM-FENETRE NOT = SPACES
+              AND FUNCTION TRIM(WS-PARM-FENETRE) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-PARM-FENETRE) TO WS-FENETRE-JOURS
+           ELSE
+               MOVE 30 TO WS-FENETRE-JOURS
+           END-IF.
+
+       1000-FILTRER-ECHEANCES.
+           OPEN INPUT FICHIER-ASSUR
+
+           PERFORM UNTIL WS-FILE-STATUS = '10'
+               READ FICHIER-ASSUR INTO ASSUR-REC
+                   AT END
+                       MOVE '10' TO WS-FILE-STATUS
+                   NOT AT END
+                       PERFORM 1100-EVALUER-ECHEANCE
+               END-READ
+           END-PERFORM
+
+           CLOSE FICHIER-ASSUR.
+
+       1100-EVALUER-ECHEANCE.
+           PERFORM 1050-VALIDER-ENREGISTREMENT
+
+           IF REC-EST-INVALIDE
+               ADD 1 TO WS-NB-REJETES
+           ELSE
+               IF ASSUR-DATE-FIN IS NOT NUMERIC
+                   CONTINUE
+               ELSE
+                   MOVE ASSUR-DATE-FIN TO WS-DATE-FIN-NUM
+                   COMPUTE WS-JOURS-RESTANTS =
+                       FUNCTION INTEGER-OF-DATE(WS-DATE-FIN-NUM) -
+                       FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM)
+
+                   IF WS-JOURS-RESTANTS >= 0
+                      AND WS-JOURS-RESTANTS <= WS-FENETRE-JOURS
+                       MOVE ASSUR-DATE-FIN    TO SD-DATE-FIN
+                       MOVE ASSUR-ID          TO SD-ID
+                       MOVE ASSUR-NOM         TO SD-NOM
+                       MOVE ASSUR-STATUT      TO SD-STATUT
+                       MOVE ASSUR-DATE-DEB    TO SD-DATE-DEB
+                       MOVE ASSUR-MONTANT     TO SD-MONTANT
+                       MOVE ASSUR-DEVISE      TO SD-DEVISE
+                       MOVE WS-JOURS-RESTANTS TO SD-JOURS-RESTANTS
+                       RELEASE SD-ECHEANCE-REC
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Mêmes règles de validité que ASSURSEQ 1500-VALIDER-
+      *    ENREGISTREMENT, pour ne pas laisser un enregistrement
+      *    invalide alimenter ce rapport.
+       1050-VALIDER-ENREGISTREMENT.
+           SET REC-EST-VALIDE TO TRUE
+
+           EVALUATE TRUE
+               WHEN ASSUR-MONTANT NOT NUMERIC
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN ASSUR-DEVISE NOT = "EUR" AND
+                    ASSUR-DEVISE NOT = "USD" AND
+                    ASSUR-DEVISE NOT = "GBP"
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN ASSUR-DATE-FIN < ASSUR-DATE-DEB
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN ASSUR-STATUT NOT = "ACTIF"    AND
+                    ASSUR-STATUT NOT = "RESILIE"  AND
+                    ASSUR-STATUT NOT = "SUSPENDU" AND
+                    ASSUR-STATUT NOT = "EXPIRE"   AND
+                    ASSUR-STATUT NOT = "ATTENTE"
+                   SET REC-EST-INVALIDE TO TRUE
+
+               WHEN OTHER
+                   SET REC-EST-VALIDE TO TRUE
+           END-EVALUATE.
+
+       2000-IMPRIMER-ECHEANCES.
+           OPEN OUTPUT FICHIER-ALERTE
+
+           MOVE WS-FENETRE-JOURS TO WS-FENETRE-EDIT
+           MOVE SPACES TO WS-LIGNE-ENTETE
+           STRING "ASSUREXP - CONTRATS ARRIVANT A ECHEANCE DANS LES "
+                  WS-FENETRE-EDIT " JOURS"
+               INTO WS-LIGNE-ENTETE
+           WRITE LIGNE-ALERTE FROM WS-LIGNE-ENTETE
+
+           MOVE SPACES TO WS-LIGNE-ENTETE
+           STRING "ID       NOM            STATUT   DEB-DATE "
+                  "FIN-DATE MONTANT   DEV JOURS"
+               INTO WS-LIGNE-ENTETE
+           WRITE LIGNE-ALERTE FROM WS-LIGNE-ENTETE
+           WRITE LIGNE-ALERTE FROM WS-LIGNE-VIDE
+
+           RETURN FICHIER-TRI INTO SD-ECHEANCE-REC
+               AT END
+                   MOVE 'O' TO WS-SORT-AT-END
+           END-RETURN
+
+           PERFORM UNTIL WS-SORT-AT-END = 'O'
+               PERFORM 2100-IMPRIMER-LIGNE-ECHEANCE
+
+               RETURN FICHIER-TRI INTO SD-ECHEANCE-REC
+                   AT END
+                       MOVE 'O' TO WS-SORT-AT-END
+               END-RETURN
+           END-PERFORM
+
+           CLOSE FICHIER-ALERTE.
+
+       2100-IMPRIMER-LIGNE-ECHEANCE.
+           ADD 1 TO WS-NB-ALERTES
+           MOVE SD-JOURS-RESTANTS TO WS-JOURS-EDIT
+           MOVE SD-MONTANT TO WS-MONTANT-EDIT
+
+           MOVE SPACES TO LIGNE-ALERTE
+           STRING SD-ID        DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  SD-NOM       DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  SD-STATUT    DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  SD-DATE-DEB  DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  SD-DATE-FIN  DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-MONTANT-EDIT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  SD-DEVISE    DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-JOURS-EDIT DELIMITED BY SIZE
+               INTO LIGNE-ALERTE
+
+           WRITE LIGNE-ALERTE.
